@@ -0,0 +1,53 @@
+//HELLOJ   JOB (ACCTNO),'HELLO NIGHTLY RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M,TIME=5
+//*
+//*  HELLOJOB - NIGHTLY BATCH STREAM FOR THE HELLO GREETING RUN.
+//*
+//*  SCHEDULE THIS JOB TO SUBMIT NIGHTLY (AROUND 22:00) THROUGH THE
+//*  SITE SCHEDULER AGAINST JOB NAME HELLOJ, THE SAME WAY THE REST
+//*  OF THE OVERNIGHT BATCH SUITE IS TRIGGERED. NO OPERATOR ACTION
+//*  IS REQUIRED ONCE THE SCHEDULE ENTRY IS IN PLACE.
+//*
+//*  HELLO RESOLVES ITS FILE ASSIGNMENTS DIRECTLY TO THE DATASET
+//*  NAMES BELOW (THIS SHOP'S COBOL RUNTIME DOES NOT DO DDNAME
+//*  INDIRECTION), SO THE DSNs ALLOCATED HERE MUST MATCH THE
+//*  LITERALS CODED ON EACH SELECT/ASSIGN CLAUSE IN HELLO.
+//*
+//*  THE NIGHTLY RUN BELOW TAKES NO PARM AND WALKS THE FULL ROSTER.
+//*  TO PULL OR RE-GREET ONE SPECIFIC PERSON DIRECTLY (NO FULL-FILE
+//*  SCAN), RESUBMIT THIS STEP WITH PARM='nnnnnnnnnn' WHERE nnnnnnnnnn
+//*  IS THE 10-CHARACTER PERSON ID -- HELLO DOES A KEYED RANDOM READ
+//*  AGAINST ROSTERIN INSTEAD OF THE BATCH PASS WHEN A PARM IS GIVEN.
+//*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD  DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//*
+//*  INPUT ROSTER - INDEXED, KEYED BY PERSON ID.
+//ROSTERIN DD  DSN=ROSTER.IDX,DISP=SHR
+//*
+//*  MASTER CUSTOMER FILE FOR THE DUPLICATE-NAME CROSS-CHECK.
+//MASTERIN DD  DSN=MASTER.IDX,DISP=SHR
+//*
+//*  OUTPUTS - GREETING REPORT, AGE EXCEPTIONS, DUPLICATE-NAME
+//*  EXCEPTIONS, AUDIT LOG (ACCUMULATES ACROSS RUNS), AND THE
+//*  RESTART CHECKPOINT. MOD DISPOSITIONS SURVIVE AN ABEND SO A
+//*  RESUBMITTED JOB CAN REOPEN THESE EXTEND (REQ007 RESTART)
+//*  INSTEAD OF LOSING THE PARTIAL OUTPUT FROM THE ABORTED RUN.
+//HELLORPT DD  DSN=HELLO.RPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPTRPT DD  DSN=EXCEPT.RPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DUPCHRPT DD  DSN=DUPCHK.RPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD  DSN=AUDIT.LOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTDD  DD  DSN=CHKPT.DAT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=43,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
