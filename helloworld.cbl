@@ -1,16 +1,520 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PERSON-ID OF ROSTER-REC
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "HELLO.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHKPT-RELKEY
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT MASTER-FILE ASSIGN TO "MASTER.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT DUP-EXCEPTION-FILE ASSIGN TO "DUPCHK.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPEXC-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE
+           RECORD CONTAINS 50 CHARACTERS.
+       COPY PERSONREC REPLACING PERSON-RECORD BY ROSTER-REC.
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 EXCEPTION-REC PIC X(80).
+       FD  PRINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 PRINT-REC PIC X(80).
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 AUDIT-REC PIC X(80).
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 43 CHARACTERS.
+       01 CHECKPOINT-REC.
+           05 CHKPT-RUN-ID          PIC X(14).
+           05 CHKPT-LAST-KEY        PIC X(10).
+           05 CHKPT-PAGE-NO         PIC 9(4).
+           05 CHKPT-CNT-UNDER-18    PIC 9(5).
+           05 CHKPT-CNT-ADULT       PIC 9(5).
+           05 CHKPT-CNT-SENIOR      PIC 9(5).
+       FD  MASTER-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01 MASTER-REC.
+           05 MASTER-NAME          PIC X(30).
+           05 MASTER-ID             PIC X(10).
+       FD  DUP-EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 DUP-EXCEPTION-REC PIC X(80).
        WORKING-STORAGE SECTION.
-       01 USER-NAME PIC A(30).
-       01 AGE1 PIC 99.
-       PROCEDURE DIVISION.
-           DISPLAY "Enter your name: ".
-           ACCEPT USER-NAME.
-           DISPLAY "Enter age:".
-           ACCEPT AGE1.
-           DISPLAY "Hello, " FUNCTION TRIM(USER-NAME TRAILING)
-                   " with " AGE1 " years old !".
+       01 WS-ROSTER-STATUS    PIC X(2).
+       01 WS-EXCEPTION-STATUS PIC X(2).
+       01 WS-PRINT-STATUS     PIC X(2).
+       01 WS-AUDIT-STATUS     PIC X(2).
+       01 WS-CHKPT-STATUS     PIC X(2).
+       01 WS-CHKPT-RELKEY     PIC 9(4).
+       01 WS-MASTER-STATUS    PIC X(2).
+       01 WS-DUPEXC-STATUS    PIC X(2).
+       01 WS-EOF-SWITCH       PIC X(1) VALUE "N".
+           88 END-OF-ROSTER VALUE "Y".
+       COPY PERSONREC REPLACING PERSON-RECORD BY WS-PERSON-REC.
+       01 WS-AGE-VALID-SWITCH PIC X(1) VALUE "Y".
+           88 AGE-IS-VALID VALUE "Y".
+       01 WS-MIN-AGE           PIC 9(3) VALUE 0.
+       01 WS-MAX-AGE           PIC 9(3) VALUE 120.
+       01 WS-EXCEPTION-LINE.
+           05 FILLER            PIC X(11) VALUE "BAD AGE -- ".
+           05 WS-EXC-NAME        PIC X(30).
+           05 FILLER            PIC X(7)  VALUE "  AGE: ".
+           05 WS-EXC-AGE         PIC X(3).
+           05 FILLER             PIC X(29) VALUE SPACES.
+       01 WS-CURRENT-DATE-TIME.
+           05 WS-CD-YYYY          PIC 9(4).
+           05 WS-CD-MM             PIC 9(2).
+           05 WS-CD-DD              PIC 9(2).
+           05 WS-CD-HH               PIC 9(2).
+           05 WS-CD-MIN              PIC 9(2).
+           05 WS-CD-SEC              PIC 9(2).
+           05 FILLER                  PIC X(7).
+       01 WS-RUN-DATE          PIC X(10).
+       01 WS-RUN-ID            PIC X(14).
+       01 WS-AUDIT-LINE.
+           05 WS-AUD-RUN-ID    PIC X(14).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 WS-AUD-TIMESTAMP PIC X(14).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 WS-AUD-NAME      PIC X(30).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 WS-AUD-AGE       PIC ZZ9.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 WS-AUD-STATUS    PIC X(7).
+           05 FILLER           PIC X(2) VALUE SPACES.
+       01 WS-PAGE-NO           PIC 9(4) VALUE 0.
+       01 WS-LINE-COUNT        PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE    PIC 9(3) VALUE 50.
+       01 WS-HEADER-1.
+           05 FILLER      PIC X(22) VALUE "HELLO GREETING REPORT".
+           05 FILLER      PIC X(10) VALUE SPACES.
+           05 FILLER      PIC X(10) VALUE "RUN DATE: ".
+           05 WS-HDR-DATE PIC X(10).
+           05 FILLER      PIC X(10) VALUE SPACES.
+           05 FILLER      PIC X(6)  VALUE "PAGE: ".
+           05 WS-HDR-PAGE PIC ZZZ9.
+       01 WS-HEADER-2.
+           05 FILLER      PIC X(32) VALUE "NAME".
+           05 FILLER      PIC X(5)  VALUE "AGE".
+           05 FILLER      PIC X(10) VALUE "RUN DATE".
+           05 FILLER      PIC X(33) VALUE SPACES.
+       01 WS-DETAIL-LINE.
+           05 WS-DET-NAME      PIC X(30).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 WS-DET-AGE       PIC ZZ9.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 WS-DET-RUN-DATE  PIC X(10).
+           05 FILLER           PIC X(33) VALUE SPACES.
+       01 WS-CNT-UNDER-18      PIC 9(5) VALUE 0.
+       01 WS-CNT-ADULT         PIC 9(5) VALUE 0.
+       01 WS-CNT-SENIOR        PIC 9(5) VALUE 0.
+       01 WS-SUMMARY-LINE.
+           05 FILLER             PIC X(20).
+           05 WS-SUM-COUNT        PIC ZZ,ZZ9.
+       01 WS-RESTART-SWITCH    PIC X(1) VALUE "N".
+           88 IS-RESTART-RUN VALUE "Y".
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 1.
+       01 WS-RECORDS-SINCE-CHKPT PIC 9(3) VALUE 0.
+       01 WS-LAST-KEY-PROCESSED  PIC X(10) VALUE LOW-VALUES.
+       01 WS-MASTER-AVAILABLE    PIC X(1) VALUE "N".
+           88 MASTER-FILE-AVAILABLE VALUE "Y".
+       01 WS-ROSTER-AVAILABLE    PIC X(1) VALUE "N".
+           88 ROSTER-FILE-AVAILABLE VALUE "Y".
+       01 WS-LOOKUP-PARM         PIC X(10) VALUE SPACES.
+       01 WS-DUP-MATCH-SWITCH    PIC X(1) VALUE "N".
+           88 DUP-MATCH-FOUND VALUE "Y".
+       01 WS-DUP-MATCH-TYPE      PIC X(5).
+       01 WS-DUP-PREFIX-LEN      PIC 9(2) VALUE 5.
+       01 WS-DUP-EXCEPTION-LINE.
+           05 FILLER          PIC X(11) VALUE "DUPLICATE -".
+           05 FILLER          PIC X(1)  VALUE SPACES.
+           05 WS-DUPEXC-TYPE  PIC X(5).
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 WS-DUPEXC-NAME  PIC X(30).
+           05 FILLER          PIC X(30) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LS-PARM-LEN         PIC S9(4) COMP.
+       01 LS-LOOKUP-PARM      PIC X(10).
+       PROCEDURE DIVISION USING LS-PARM-LEN LS-LOOKUP-PARM.
+       0000-MAIN-LOGIC.
+           MOVE SPACES TO WS-LOOKUP-PARM.
+           IF LS-PARM-LEN > 0
+               MOVE LS-LOOKUP-PARM TO WS-LOOKUP-PARM
+           END-IF.
+           IF WS-LOOKUP-PARM NOT = SPACES
+               PERFORM 0100-SINGLE-RECORD-LOOKUP
+           ELSE
+               PERFORM 1000-INITIALIZE
+               IF ROSTER-FILE-AVAILABLE
+                   PERFORM 2000-PROCESS-ROSTER UNTIL END-OF-ROSTER
+                   PERFORM 9000-TERMINATE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       0100-SINGLE-RECORD-LOOKUP.
+           OPEN INPUT ROSTER-FILE.
+           IF WS-ROSTER-STATUS NOT = "00"
+               DISPLAY "HELLO: UNABLE TO OPEN ROSTER FILE, STATUS "
+                       WS-ROSTER-STATUS
+           ELSE
+               MOVE WS-LOOKUP-PARM (1 : 10) TO PERSON-ID OF ROSTER-REC
+               READ ROSTER-FILE
+                   INVALID KEY
+                       DISPLAY "HELLO: NO ROSTER RECORD FOUND FOR "
+                               "PERSON ID " WS-LOOKUP-PARM (1 : 10)
+                   NOT INVALID KEY
+                       PERFORM 0150-GREET-SINGLE-RECORD
+               END-READ
+               CLOSE ROSTER-FILE
+           END-IF.
+
+       0150-GREET-SINGLE-RECORD.
+           MOVE ROSTER-REC TO WS-PERSON-REC.
+           PERFORM 1100-GET-RUN-DATE.
+           PERFORM 0160-OPEN-SINGLE-RECORD-FILES.
+           PERFORM 2150-CHECK-DUPLICATE.
+           PERFORM 2200-VALIDATE-AGE.
+           IF AGE-IS-VALID
+               DISPLAY "Hello, " FUNCTION TRIM(PERSON-NAME OF
+                       WS-PERSON-REC TRAILING) " with "
+                       PERSON-AGE OF WS-PERSON-REC " years old !"
+               PERFORM 2400-PRINT-DETAIL-LINE
+               PERFORM 2500-TALLY-AGE-BAND
+           ELSE
+               PERFORM 2300-WRITE-EXCEPTION
+           END-IF.
+           PERFORM 2600-WRITE-AUDIT-LOG.
+           PERFORM 0170-CLOSE-SINGLE-RECORD-FILES.
+
+       0160-OPEN-SINGLE-RECORD-FILES.
+           OPEN EXTEND PRINT-FILE.
+           IF WS-PRINT-STATUS NOT = "00"
+               OPEN OUTPUT PRINT-FILE
+           END-IF.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           OPEN EXTEND DUP-EXCEPTION-FILE.
+           IF WS-DUPEXC-STATUS NOT = "00"
+               OPEN OUTPUT DUP-EXCEPTION-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           OPEN INPUT MASTER-FILE.
+           IF WS-MASTER-STATUS = "00"
+               SET MASTER-FILE-AVAILABLE TO TRUE
+           ELSE
+               DISPLAY "HELLO: MASTER FILE UNAVAILABLE, DUPLICATE "
+                       "CHECK DISABLED, STATUS " WS-MASTER-STATUS
+           END-IF.
+
+       0170-CLOSE-SINGLE-RECORD-FILES.
+           CLOSE PRINT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE DUP-EXCEPTION-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE MASTER-FILE.
+
+       1000-INITIALIZE.
+           PERFORM 1050-CHECK-FOR-RESTART.
+           OPEN INPUT ROSTER-FILE.
+           IF WS-ROSTER-STATUS NOT = "00"
+               DISPLAY "HELLO: UNABLE TO OPEN ROSTER FILE, STATUS "
+                       WS-ROSTER-STATUS
+               SET END-OF-ROSTER TO TRUE
+           ELSE
+               SET ROSTER-FILE-AVAILABLE TO TRUE
+               PERFORM 1060-OPEN-REPORT-FILES
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               OPEN INPUT MASTER-FILE
+               IF WS-MASTER-STATUS = "00"
+                   SET MASTER-FILE-AVAILABLE TO TRUE
+               ELSE
+                   DISPLAY "HELLO: MASTER FILE UNAVAILABLE, DUPLICATE "
+                           "CHECK DISABLED, STATUS " WS-MASTER-STATUS
+               END-IF
+               PERFORM 1100-GET-RUN-DATE
+               IF IS-RESTART-RUN
+                   MOVE WS-LAST-KEY-PROCESSED TO PERSON-ID OF ROSTER-REC
+                   START ROSTER-FILE KEY IS GREATER THAN
+                       PERSON-ID OF ROSTER-REC
+                       INVALID KEY
+                           SET END-OF-ROSTER TO TRUE
+                   END-START
+               END-IF
+               IF NOT END-OF-ROSTER
+                   PERFORM 1500-PRINT-HEADERS
+                   PERFORM 2100-READ-ROSTER
+               END-IF
+           END-IF.
+
+       1050-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+               MOVE 1 TO WS-CHKPT-RELKEY
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-RESTART-SWITCH
+                       MOVE CHKPT-LAST-KEY TO WS-LAST-KEY-PROCESSED
+                       MOVE CHKPT-PAGE-NO TO WS-PAGE-NO
+                       MOVE CHKPT-CNT-UNDER-18 TO WS-CNT-UNDER-18
+                       MOVE CHKPT-CNT-ADULT TO WS-CNT-ADULT
+                       MOVE CHKPT-CNT-SENIOR TO WS-CNT-SENIOR
+                       DISPLAY "HELLO: RESTARTING AFTER KEY "
+                               WS-LAST-KEY-PROCESSED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1060-OPEN-REPORT-FILES.
+           IF IS-RESTART-RUN
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "HELLO: UNABLE TO OPEN EXCEPTION FILE, STATUS "
+                       WS-EXCEPTION-STATUS
+           END-IF.
+           IF IS-RESTART-RUN
+               OPEN EXTEND PRINT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF.
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "HELLO: UNABLE TO OPEN PRINT FILE, STATUS "
+                       WS-PRINT-STATUS
+           END-IF.
+           IF IS-RESTART-RUN
+               OPEN EXTEND DUP-EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT DUP-EXCEPTION-FILE
+           END-IF.
+           IF WS-DUPEXC-STATUS NOT = "00"
+               DISPLAY "HELLO: UNABLE TO OPEN DUP EXCEPTION FILE, "
+                       "STATUS " WS-DUPEXC-STATUS
+           END-IF.
+
+       1100-GET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           STRING WS-CD-MM "/" WS-CD-DD "/" WS-CD-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+           STRING WS-CD-YYYY WS-CD-MM WS-CD-DD WS-CD-HH WS-CD-MIN
+               WS-CD-SEC DELIMITED BY SIZE INTO WS-RUN-ID.
+
+       1500-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-RUN-DATE TO WS-HDR-DATE.
+           MOVE WS-PAGE-NO TO WS-HDR-PAGE.
+           WRITE PRINT-REC FROM WS-HEADER-1.
+           WRITE PRINT-REC FROM WS-HEADER-2.
+           MOVE 0 TO WS-LINE-COUNT.
+
+       2000-PROCESS-ROSTER.
+           MOVE ROSTER-REC TO WS-PERSON-REC.
+           PERFORM 2150-CHECK-DUPLICATE.
+           PERFORM 2200-VALIDATE-AGE.
+           IF AGE-IS-VALID
+               DISPLAY "Hello, " FUNCTION TRIM(PERSON-NAME OF
+                       WS-PERSON-REC TRAILING) " with "
+                       PERSON-AGE OF WS-PERSON-REC " years old !"
+               PERFORM 2400-PRINT-DETAIL-LINE
+               PERFORM 2500-TALLY-AGE-BAND
+           ELSE
+               PERFORM 2300-WRITE-EXCEPTION
+           END-IF.
+           PERFORM 2600-WRITE-AUDIT-LOG.
+           PERFORM 2700-CHECKPOINT.
+           PERFORM 2100-READ-ROSTER.
+
+       2100-READ-ROSTER.
+           READ ROSTER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-ROSTER TO TRUE
+           END-READ.
+
+       2150-CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUP-MATCH-SWITCH.
+           IF MASTER-FILE-AVAILABLE
+               MOVE FUNCTION TRIM(PERSON-NAME OF WS-PERSON-REC)
+                   TO MASTER-NAME
+               READ MASTER-FILE
+                   INVALID KEY
+                       PERFORM 2155-CHECK-CLOSE-MATCH
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-DUP-MATCH-SWITCH
+                       MOVE "EXACT" TO WS-DUP-MATCH-TYPE
+               END-READ
+               IF DUP-MATCH-FOUND
+                   PERFORM 2160-WRITE-DUP-EXCEPTION
+               END-IF
+           END-IF.
+
+       2155-CHECK-CLOSE-MATCH.
+           MOVE SPACES TO MASTER-NAME.
+           MOVE PERSON-NAME OF WS-PERSON-REC (1 : WS-DUP-PREFIX-LEN)
+               TO MASTER-NAME (1 : WS-DUP-PREFIX-LEN).
+           START MASTER-FILE KEY IS NOT LESS THAN MASTER-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ MASTER-FILE NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF MASTER-NAME (1 : WS-DUP-PREFIX-LEN) =
+                              PERSON-NAME OF WS-PERSON-REC
+                                  (1 : WS-DUP-PREFIX-LEN)
+                               MOVE "Y" TO WS-DUP-MATCH-SWITCH
+                               MOVE "CLOSE" TO WS-DUP-MATCH-TYPE
+                           END-IF
+                   END-READ
+           END-START.
+
+       2160-WRITE-DUP-EXCEPTION.
+           MOVE SPACES TO WS-DUP-EXCEPTION-LINE.
+           MOVE WS-DUP-MATCH-TYPE TO WS-DUPEXC-TYPE.
+           MOVE PERSON-NAME OF WS-PERSON-REC TO WS-DUPEXC-NAME.
+           WRITE DUP-EXCEPTION-REC FROM WS-DUP-EXCEPTION-LINE.
+
+       2200-VALIDATE-AGE.
+           MOVE "Y" TO WS-AGE-VALID-SWITCH.
+           IF PERSON-AGE OF WS-PERSON-REC IS NOT NUMERIC
+               MOVE "N" TO WS-AGE-VALID-SWITCH
+           ELSE
+               IF PERSON-AGE OF WS-PERSON-REC < WS-MIN-AGE
+                  OR PERSON-AGE OF WS-PERSON-REC > WS-MAX-AGE
+                   MOVE "N" TO WS-AGE-VALID-SWITCH
+               END-IF
+           END-IF.
+
+       2300-WRITE-EXCEPTION.
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           MOVE PERSON-NAME OF WS-PERSON-REC TO WS-EXC-NAME.
+           MOVE PERSON-AGE OF WS-PERSON-REC TO WS-EXC-AGE.
+           WRITE EXCEPTION-REC FROM WS-EXCEPTION-LINE.
+
+       2400-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1500-PRINT-HEADERS
+           END-IF.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE PERSON-NAME OF WS-PERSON-REC TO WS-DET-NAME.
+           MOVE PERSON-AGE OF WS-PERSON-REC TO WS-DET-AGE.
+           MOVE WS-RUN-DATE TO WS-DET-RUN-DATE.
+           WRITE PRINT-REC FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       2500-TALLY-AGE-BAND.
+           EVALUATE TRUE
+               WHEN PERSON-AGE OF WS-PERSON-REC < 18
+                   ADD 1 TO WS-CNT-UNDER-18
+               WHEN PERSON-AGE OF WS-PERSON-REC < 65
+                   ADD 1 TO WS-CNT-ADULT
+               WHEN OTHER
+                   ADD 1 TO WS-CNT-SENIOR
+           END-EVALUATE.
+
+       2600-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE SPACES TO WS-AUDIT-LINE.
+           MOVE WS-RUN-ID TO WS-AUD-RUN-ID.
+           STRING WS-CD-YYYY WS-CD-MM WS-CD-DD WS-CD-HH WS-CD-MIN
+               WS-CD-SEC DELIMITED BY SIZE INTO WS-AUD-TIMESTAMP.
+           MOVE PERSON-NAME OF WS-PERSON-REC TO WS-AUD-NAME.
+           MOVE PERSON-AGE OF WS-PERSON-REC TO WS-AUD-AGE.
+           IF AGE-IS-VALID
+               MOVE "VALID" TO WS-AUD-STATUS
+           ELSE
+               MOVE "INVALID" TO WS-AUD-STATUS
+           END-IF.
+           WRITE AUDIT-REC FROM WS-AUDIT-LINE.
+
+       2700-CHECKPOINT.
+           MOVE PERSON-ID OF WS-PERSON-REC TO WS-LAST-KEY-PROCESSED.
+           ADD 1 TO WS-RECORDS-SINCE-CHKPT.
+           IF WS-RECORDS-SINCE-CHKPT NOT < WS-CHECKPOINT-INTERVAL
+               PERFORM 2710-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECORDS-SINCE-CHKPT
+           END-IF.
+
+       2710-WRITE-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE.
+           MOVE 1 TO WS-CHKPT-RELKEY.
+           MOVE WS-RUN-ID TO CHKPT-RUN-ID.
+           MOVE WS-LAST-KEY-PROCESSED TO CHKPT-LAST-KEY.
+           MOVE WS-PAGE-NO TO CHKPT-PAGE-NO.
+           MOVE WS-CNT-UNDER-18 TO CHKPT-CNT-UNDER-18.
+           MOVE WS-CNT-ADULT TO CHKPT-CNT-ADULT.
+           MOVE WS-CNT-SENIOR TO CHKPT-CNT-SENIOR.
+           IF WS-CHKPT-STATUS = "00"
+               REWRITE CHECKPOINT-REC
+                   INVALID KEY
+                       WRITE CHECKPOINT-REC
+               END-REWRITE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-REC
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       9000-TERMINATE.
+           PERFORM 9100-PRINT-SUMMARY.
            DISPLAY "Welcome to COBOL on Windows 11.".
            DISPLAY "This is a simple COBOL program.".
-           STOP RUN.
+           CLOSE ROSTER-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE MASTER-FILE.
+           CLOSE DUP-EXCEPTION-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       9100-PRINT-SUMMARY.
+           WRITE PRINT-REC FROM SPACES.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC FROM "AGE BAND SUMMARY".
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE "UNDER 18:           " TO WS-SUMMARY-LINE.
+           MOVE WS-CNT-UNDER-18 TO WS-SUM-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE "18 TO 64:           " TO WS-SUMMARY-LINE.
+           MOVE WS-CNT-ADULT TO WS-SUM-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           MOVE "65 AND OVER:        " TO WS-SUMMARY-LINE.
+           MOVE WS-CNT-SENIOR TO WS-SUM-COUNT.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           DISPLAY "AGE BAND SUMMARY -- UNDER 18: " WS-CNT-UNDER-18
+                   "  18-64: " WS-CNT-ADULT "  65+: " WS-CNT-SENIOR.
