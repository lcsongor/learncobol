@@ -2,10 +2,10 @@
        PROGRAM-ID. HELLO.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 USER-NAME PIC A(30).
+       COPY PERSONREC REPLACING PERSON-RECORD BY WS-PERSON-REC.
        PROCEDURE DIVISION.
            DISPLAY "Enter your name: ".
-           ACCEPT USER-NAME.
-           DISPLAY "Hello, " USER-NAME "!".
+           ACCEPT PERSON-NAME OF WS-PERSON-REC.
+           DISPLAY "Hello, " PERSON-NAME OF WS-PERSON-REC "!".
            DISPLAY "Welcome to COBOL on Windows 11.".
            STOP RUN.
