@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PERSONREC - SHARED PERSON (NAME/AGE) RECORD LAYOUT.
+      * COPY INTO THE FILE SECTION FOR AN I-O RECORD OR INTO
+      * WORKING-STORAGE (WITH REPLACING) FOR A WORK COPY. KEEP HELLO
+      * AND ANY OTHER PROGRAM THAT HANDLES A PERSON RECORD ON THIS
+      * COPYBOOK SO THE LAYOUT NEVER DRIFTS OUT OF SYNC BETWEEN THEM.
+      *****************************************************************
+       01 PERSON-RECORD.
+           05 PERSON-ID            PIC X(10).
+           05 PERSON-NAME         PIC X(30).
+           05 PERSON-AGE          PIC 9(3).
+           05 FILLER              PIC X(7).
